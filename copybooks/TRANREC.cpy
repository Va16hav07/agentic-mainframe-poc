@@ -0,0 +1,15 @@
+       01  TRAN-RECORD.
+           05  TR-TRAN-CODE        PIC X(1).
+               88  TR-ADD-TRAN     VALUE 'A'.
+               88  TR-UPDATE-TRAN  VALUE 'U'.
+               88  TR-DELETE-TRAN  VALUE 'D'.
+               88  TR-HOLD-TRAN    VALUE 'H'.
+               88  TR-TRAILER-TRAN VALUE 'T'.
+           05  TR-CUST-ID          PIC X(6).
+           05  TR-TRAN-AMOUNT      PIC S9(7)V99.
+           05  TR-TRAN-DATE        PIC X(8).
+       01  TRAN-TRAILER-RECORD REDEFINES TRAN-RECORD.
+           05  TRL-RECORD-CODE     PIC X(1).
+           05  TRL-RECORD-COUNT    PIC 9(7).
+           05  TRL-AMOUNT-TOTAL    PIC S9(9)V99.
+           05  FILLER              PIC X(5).
