@@ -0,0 +1,25 @@
+       01  AUDIT-RECORD.
+           05  AUD-TRAN-CODE       PIC X(1).
+           05  AUD-TRAN-DATE       PIC X(8).
+           05  AUD-BEFORE-IMAGE.
+               10  AUDB-CUST-ID          PIC X(6).
+               10  AUDB-FIRST-NAME       PIC X(20).
+               10  AUDB-LAST-NAME        PIC X(30).
+               10  AUDB-ADDRESS          PIC X(50).
+               10  AUDB-CITY             PIC X(20).
+               10  AUDB-STATE            PIC X(2).
+               10  AUDB-ZIP-CODE         PIC X(10).
+               10  AUDB-ACCOUNT-BALANCE  PIC S9(7)V99.
+               10  AUDB-LAST-ACTIVITY    PIC X(8).
+               10  AUDB-CREDIT-LIMIT     PIC S9(7)V99.
+           05  AUD-AFTER-IMAGE.
+               10  AUDA-CUST-ID          PIC X(6).
+               10  AUDA-FIRST-NAME       PIC X(20).
+               10  AUDA-LAST-NAME        PIC X(30).
+               10  AUDA-ADDRESS          PIC X(50).
+               10  AUDA-CITY             PIC X(20).
+               10  AUDA-STATE            PIC X(2).
+               10  AUDA-ZIP-CODE         PIC X(10).
+               10  AUDA-ACCOUNT-BALANCE  PIC S9(7)V99.
+               10  AUDA-LAST-ACTIVITY    PIC X(8).
+               10  AUDA-CREDIT-LIMIT     PIC S9(7)V99.
