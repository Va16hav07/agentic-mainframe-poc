@@ -0,0 +1,6 @@
+           SELECT CUSTMAST ASSIGN TO CUSTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CM-CUST-ID
+               ALTERNATE RECORD KEY IS CM-LAST-NAME WITH DUPLICATES
+               FILE STATUS IS CM-STATUS.
