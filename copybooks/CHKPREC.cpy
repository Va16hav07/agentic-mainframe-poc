@@ -0,0 +1,7 @@
+       01  CHKPT-RECORD.
+           05  CHK-LAST-CUST-ID    PIC X(6).
+           05  CHK-RECORD-COUNT    PIC 9(7).
+           05  CHK-AMOUNT-TOTAL    PIC S9(9)V99.
+           05  CHK-POSTED-COUNT    PIC 9(5).
+           05  CHK-ERROR-COUNT     PIC 9(5).
+           05  CHK-HOLD-COUNT      PIC 9(5).
