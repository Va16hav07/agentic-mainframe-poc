@@ -0,0 +1,5 @@
+       01  SUSP-RECORD.
+           05  SU-TRAN-CODE        PIC X(1).
+           05  SU-CUST-ID          PIC X(6).
+           05  SU-TRAN-AMOUNT      PIC S9(7)V99.
+           05  SU-TRAN-DATE        PIC X(8).
