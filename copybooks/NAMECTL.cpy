@@ -0,0 +1,2 @@
+       01  NAME-CTL-RECORD.
+           05  NCTL-LAST-NAME      PIC X(30).
