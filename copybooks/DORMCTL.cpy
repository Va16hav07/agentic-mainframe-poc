@@ -0,0 +1,2 @@
+       01  DORM-CTL-RECORD.
+           05  DCTL-CUTOFF-DATE    PIC X(8).
