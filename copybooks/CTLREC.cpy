@@ -0,0 +1,5 @@
+       01  CTL-RECORD.
+           05  CTL-RUN-MODE               PIC X(7).
+               88  CTL-NORMAL-RUN         VALUE 'NORMAL'.
+               88  CTL-RESTART-RUN        VALUE 'RESTART'.
+           05  CTL-CHECKPOINT-INTERVAL    PIC 9(5).
