@@ -0,0 +1,11 @@
+       01  CUST-RECORD.
+           05  CM-CUST-ID          PIC X(6).
+           05  CM-FIRST-NAME       PIC X(20).
+           05  CM-LAST-NAME        PIC X(30).
+           05  CM-ADDRESS          PIC X(50).
+           05  CM-CITY             PIC X(20).
+           05  CM-STATE            PIC X(2).
+           05  CM-ZIP-CODE         PIC X(10).
+           05  CM-ACCOUNT-BALANCE  PIC S9(7)V99.
+           05  CM-LAST-ACTIVITY    PIC X(8).
+           05  CM-CREDIT-LIMIT     PIC S9(7)V99.
