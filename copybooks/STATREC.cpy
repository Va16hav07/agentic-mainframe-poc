@@ -0,0 +1,4 @@
+       01  STATS-RECORD.
+           05  STAT-RUN-DATE            PIC X(8).
+           05  STAT-RECORDS-PROCESSED   PIC 9(5).
+           05  STAT-RECORDS-IN-ERROR    PIC 9(5).
