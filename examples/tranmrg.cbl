@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANMRG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGNEAST ASSIGN TO REGNEAST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RE-STATUS.
+           SELECT REGNWEST ASSIGN TO REGNWEST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RW-STATUS.
+           SELECT REGNCENT ASSIGN TO REGNCENT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RC-STATUS.
+           SELECT TRANFILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TR-STATUS.
+           SELECT SORTWK ASSIGN TO SORTWK1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGNEAST.
+       01  EREC-TRAN-RECORD.
+           05  EREC-TRAN-CODE      PIC X(1).
+           05  EREC-CUST-ID        PIC X(6).
+           05  EREC-TRAN-AMOUNT    PIC S9(7)V99.
+           05  EREC-TRAN-DATE      PIC X(8).
+
+       FD  REGNWEST.
+       01  WREC-TRAN-RECORD.
+           05  WREC-TRAN-CODE      PIC X(1).
+           05  WREC-CUST-ID        PIC X(6).
+           05  WREC-TRAN-AMOUNT    PIC S9(7)V99.
+           05  WREC-TRAN-DATE      PIC X(8).
+
+       FD  REGNCENT.
+       01  XREC-TRAN-RECORD.
+           05  XREC-TRAN-CODE      PIC X(1).
+           05  XREC-CUST-ID        PIC X(6).
+           05  XREC-TRAN-AMOUNT    PIC S9(7)V99.
+           05  XREC-TRAN-DATE      PIC X(8).
+
+       FD  TRANFILE.
+           COPY TRANREC.
+
+       SD  SORTWK.
+       01  SORT-RECORD.
+           05  SRT-TRAN-CODE       PIC X(1).
+           05  SRT-CUST-ID         PIC X(6).
+           05  SRT-TRAN-AMOUNT     PIC S9(7)V99.
+           05  SRT-TRAN-DATE       PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  RE-STATUS           PIC X(2).
+           05  RW-STATUS           PIC X(2).
+           05  RC-STATUS           PIC X(2).
+           05  TR-STATUS           PIC X(2).
+           05  WS-EAST-EOF         PIC X(1) VALUE 'N'.
+               88  EAST-EOF        VALUE 'Y'.
+           05  WS-WEST-EOF         PIC X(1) VALUE 'N'.
+               88  WEST-EOF        VALUE 'Y'.
+           05  WS-CENT-EOF         PIC X(1) VALUE 'N'.
+               88  CENT-EOF        VALUE 'Y'.
+           05  WS-SORT-EOF         PIC X(1) VALUE 'N'.
+               88  SORT-EOF        VALUE 'Y'.
+       01  WS-MERGE-TOTALS.
+           05  WS-MERGE-COUNT         PIC 9(7) VALUE 0.
+           05  WS-MERGE-AMOUNT-TOTAL  PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY 'TRANMRG - MERGING REGIONAL TRANSACTION EXTRACTS'.
+
+           SORT SORTWK
+               ON ASCENDING KEY SRT-CUST-ID SRT-TRAN-DATE
+               INPUT PROCEDURE 1000-RELEASE-ALL-REGIONS
+               OUTPUT PROCEDURE 2000-PRODUCE-MERGED-FILE.
+
+           DISPLAY 'TRANMRG - MERGE COMPLETE. RECORDS MERGED: '
+               WS-MERGE-COUNT.
+           STOP RUN.
+
+       1000-RELEASE-ALL-REGIONS.
+           OPEN INPUT REGNEAST.
+           OPEN INPUT REGNWEST.
+           OPEN INPUT REGNCENT.
+
+           IF RE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EAST REGION EXTRACT: ' RE-STATUS
+               MOVE 'Y' TO WS-EAST-EOF
+           END-IF.
+
+           IF RW-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING WEST REGION EXTRACT: ' RW-STATUS
+               MOVE 'Y' TO WS-WEST-EOF
+           END-IF.
+
+           IF RC-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CENTRAL REGION EXTRACT: '
+                   RC-STATUS
+               MOVE 'Y' TO WS-CENT-EOF
+           END-IF.
+
+           PERFORM 1100-RELEASE-EAST-RECORDS.
+           PERFORM 1200-RELEASE-WEST-RECORDS.
+           PERFORM 1300-RELEASE-CENTRAL-RECORDS.
+
+           CLOSE REGNEAST.
+           CLOSE REGNWEST.
+           CLOSE REGNCENT.
+
+       1100-RELEASE-EAST-RECORDS.
+           IF NOT EAST-EOF
+               READ REGNEAST
+                   AT END MOVE 'Y' TO WS-EAST-EOF
+               END-READ
+           END-IF.
+           PERFORM 1110-RELEASE-ONE-EAST-RECORD UNTIL EAST-EOF.
+
+       1110-RELEASE-ONE-EAST-RECORD.
+           MOVE EREC-TRAN-CODE   TO SRT-TRAN-CODE.
+           MOVE EREC-CUST-ID     TO SRT-CUST-ID.
+           MOVE EREC-TRAN-AMOUNT TO SRT-TRAN-AMOUNT.
+           MOVE EREC-TRAN-DATE   TO SRT-TRAN-DATE.
+           RELEASE SORT-RECORD.
+
+           ADD 1 TO WS-MERGE-COUNT.
+           ADD EREC-TRAN-AMOUNT TO WS-MERGE-AMOUNT-TOTAL.
+
+           READ REGNEAST
+               AT END MOVE 'Y' TO WS-EAST-EOF
+           END-READ.
+
+       1200-RELEASE-WEST-RECORDS.
+           IF NOT WEST-EOF
+               READ REGNWEST
+                   AT END MOVE 'Y' TO WS-WEST-EOF
+               END-READ
+           END-IF.
+           PERFORM 1210-RELEASE-ONE-WEST-RECORD UNTIL WEST-EOF.
+
+       1210-RELEASE-ONE-WEST-RECORD.
+           MOVE WREC-TRAN-CODE   TO SRT-TRAN-CODE.
+           MOVE WREC-CUST-ID     TO SRT-CUST-ID.
+           MOVE WREC-TRAN-AMOUNT TO SRT-TRAN-AMOUNT.
+           MOVE WREC-TRAN-DATE   TO SRT-TRAN-DATE.
+           RELEASE SORT-RECORD.
+
+           ADD 1 TO WS-MERGE-COUNT.
+           ADD WREC-TRAN-AMOUNT TO WS-MERGE-AMOUNT-TOTAL.
+
+           READ REGNWEST
+               AT END MOVE 'Y' TO WS-WEST-EOF
+           END-READ.
+
+       1300-RELEASE-CENTRAL-RECORDS.
+           IF NOT CENT-EOF
+               READ REGNCENT
+                   AT END MOVE 'Y' TO WS-CENT-EOF
+               END-READ
+           END-IF.
+           PERFORM 1310-RELEASE-ONE-CENTRAL-RECORD UNTIL CENT-EOF.
+
+       1310-RELEASE-ONE-CENTRAL-RECORD.
+           MOVE XREC-TRAN-CODE   TO SRT-TRAN-CODE.
+           MOVE XREC-CUST-ID     TO SRT-CUST-ID.
+           MOVE XREC-TRAN-AMOUNT TO SRT-TRAN-AMOUNT.
+           MOVE XREC-TRAN-DATE   TO SRT-TRAN-DATE.
+           RELEASE SORT-RECORD.
+
+           ADD 1 TO WS-MERGE-COUNT.
+           ADD XREC-TRAN-AMOUNT TO WS-MERGE-AMOUNT-TOTAL.
+
+           READ REGNCENT
+               AT END MOVE 'Y' TO WS-CENT-EOF
+           END-READ.
+
+       2000-PRODUCE-MERGED-FILE.
+           OPEN OUTPUT TRANFILE.
+           IF TR-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING MERGED TRANSACTION FILE: '
+                   TR-STATUS
+           END-IF.
+
+           RETURN SORTWK
+               AT END MOVE 'Y' TO WS-SORT-EOF
+           END-RETURN.
+
+           PERFORM 2100-WRITE-SORTED-RECORD UNTIL SORT-EOF.
+
+           IF TR-STATUS = '00'
+               PERFORM 2200-WRITE-TRAILER-RECORD
+               CLOSE TRANFILE
+           END-IF.
+
+       2100-WRITE-SORTED-RECORD.
+           IF TR-STATUS = '00'
+               MOVE SRT-TRAN-CODE   TO TR-TRAN-CODE
+               MOVE SRT-CUST-ID     TO TR-CUST-ID
+               MOVE SRT-TRAN-AMOUNT TO TR-TRAN-AMOUNT
+               MOVE SRT-TRAN-DATE   TO TR-TRAN-DATE
+               WRITE TRAN-RECORD
+           END-IF.
+
+           RETURN SORTWK
+               AT END MOVE 'Y' TO WS-SORT-EOF
+           END-RETURN.
+
+       2200-WRITE-TRAILER-RECORD.
+           MOVE 'T'                  TO TRL-RECORD-CODE.
+           MOVE WS-MERGE-COUNT       TO TRL-RECORD-COUNT.
+           MOVE WS-MERGE-AMOUNT-TOTAL TO TRL-AMOUNT-TOTAL.
+           WRITE TRAN-TRAILER-RECORD.
