@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMELKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+           SELECT CTLFILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CT-STATUS.
+           SELECT RPTFILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST.
+           COPY CUSTREC.
+
+       FD  CTLFILE.
+           COPY NAMECTL.
+
+       FD  RPTFILE.
+       01  RPT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  CM-STATUS           PIC X(2).
+           05  CT-STATUS           PIC X(2).
+           05  RP-STATUS           PIC X(2).
+           05  WS-EOF              PIC X(1) VALUE 'N'.
+               88  END-OF-FILE     VALUE 'Y'.
+           05  WS-FOUND-COUNT      PIC 9(5) VALUE 0.
+       01  WS-SEARCH-NAME          PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-FIND-MATCHES UNTIL END-OF-FILE.
+           PERFORM 3000-CLOSE.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT CUSTMAST.
+           OPEN INPUT CTLFILE.
+           OPEN OUTPUT RPTFILE.
+
+           IF CM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' CM-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+           IF CT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CONTROL FILE: ' CT-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+           IF RP-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REPORT FILE: ' RP-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+           PERFORM 1100-READ-SEARCH-NAME.
+
+           IF NOT END-OF-FILE
+               MOVE WS-SEARCH-NAME TO CM-LAST-NAME
+               START CUSTMAST KEY IS EQUAL TO CM-LAST-NAME
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+           END-IF.
+
+           IF NOT END-OF-FILE
+               PERFORM 2010-READ-NEXT-MATCH
+           END-IF.
+
+       1100-READ-SEARCH-NAME.
+           MOVE SPACES TO WS-SEARCH-NAME.
+           IF CT-STATUS = '00'
+               READ CTLFILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END MOVE NCTL-LAST-NAME TO WS-SEARCH-NAME
+               END-READ
+           END-IF.
+
+       2000-FIND-MATCHES.
+           IF CM-LAST-NAME NOT = WS-SEARCH-NAME
+               MOVE 'Y' TO WS-EOF
+           ELSE
+               PERFORM 2100-WRITE-MATCH-LINE
+               PERFORM 2010-READ-NEXT-MATCH
+           END-IF.
+
+       2010-READ-NEXT-MATCH.
+           READ CUSTMAST NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       2100-WRITE-MATCH-LINE.
+           MOVE SPACES TO RPT-RECORD.
+           STRING CM-CUST-ID    ' '
+                  CM-LAST-NAME  ' '
+                  CM-FIRST-NAME
+               DELIMITED BY SIZE
+               INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+           ADD 1 TO WS-FOUND-COUNT.
+
+       3000-CLOSE.
+           CLOSE CUSTMAST.
+           CLOSE CTLFILE.
+
+           MOVE SPACES TO RPT-RECORD.
+           STRING 'MATCHES FOUND: ' WS-FOUND-COUNT
+               DELIMITED BY SIZE
+               INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+
+           CLOSE RPTFILE.
