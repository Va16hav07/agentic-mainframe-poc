@@ -1,92 +1,261 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTUPDT.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUSTMAST ASSIGN TO CUSTFILE
-               ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
-               RECORD KEY IS CM-CUST-ID
-               FILE STATUS IS CM-STATUS.
+           COPY CUSTSEL.
            SELECT TRANFILE ASSIGN TO TRANFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS TR-STATUS.
            SELECT PRNTFILE ASSIGN TO PRNTFILE
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS PR-STATUS.
-       
+           SELECT AUDITFILE ASSIGN TO AUDITFL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AU-STATUS.
+           SELECT CTLFILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CT-STATUS.
+           SELECT CHKPTFILE ASSIGN TO CHKPTFL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CK-STATUS.
+           SELECT TRSUSP ASSIGN TO TRSUSP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SU-STATUS.
+           SELECT STATSFILE ASSIGN TO STATSFL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTMAST.
-       01  CUST-RECORD.
-           05  CM-CUST-ID          PIC X(6).
-           05  CM-FIRST-NAME       PIC X(20).
-           05  CM-LAST-NAME        PIC X(30).
-           05  CM-ADDRESS          PIC X(50).
-           05  CM-CITY             PIC X(20).
-           05  CM-STATE            PIC X(2).
-           05  CM-ZIP-CODE         PIC X(10).
-           05  CM-ACCOUNT-BALANCE  PIC S9(7)V99.
-           05  CM-LAST-ACTIVITY    PIC X(8).
-       
+           COPY CUSTREC.
+
        FD  TRANFILE.
-       01  TRAN-RECORD.
-           05  TR-TRAN-CODE        PIC X(1).
-               88  TR-ADD-TRAN     VALUE 'A'.
-               88  TR-UPDATE-TRAN  VALUE 'U'.
-               88  TR-DELETE-TRAN  VALUE 'D'.
-           05  TR-CUST-ID          PIC X(6).
-           05  TR-TRAN-AMOUNT      PIC S9(7)V99.
-           05  TR-TRAN-DATE        PIC X(8).
-       
+           COPY TRANREC.
+
        FD  PRNTFILE.
        01  PRINT-RECORD            PIC X(132).
-       
+
+       FD  AUDITFILE.
+           COPY AUDITREC.
+
+       FD  CTLFILE.
+           COPY CTLREC.
+
+       FD  CHKPTFILE.
+           COPY CHKPREC.
+
+       FD  TRSUSP.
+           COPY SUSPREC.
+
+       FD  STATSFILE.
+           COPY STATREC.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
            05  CM-STATUS           PIC X(2).
            05  TR-STATUS           PIC X(2).
            05  PR-STATUS           PIC X(2).
+           05  AU-STATUS           PIC X(2).
+           05  CT-STATUS           PIC X(2).
+           05  CK-STATUS           PIC X(2).
+           05  SU-STATUS           PIC X(2).
+           05  ST-STATUS           PIC X(2).
+           05  WS-RUN-DATE         PIC X(8).
            05  WS-EOF              PIC X(1) VALUE 'N'.
                88  END-OF-FILE     VALUE 'Y'.
+           05  WS-CHKPT-EOF        PIC X(1) VALUE 'N'.
+               88  CHKPT-EOF       VALUE 'Y'.
            05  WS-RECORD-COUNT     PIC 9(5) VALUE 0.
            05  WS-ERROR-COUNT      PIC 9(5) VALUE 0.
-       
+           05  WS-HOLD-COUNT       PIC 9(5) VALUE 0.
+       01  WS-EXCEPTION-LINE.
+           05  WS-REJECT-REASON    PIC X(35).
+           05  WS-PRINT-AMOUNT     PIC -(7)9.99.
+       01  WS-NEW-BALANCE          PIC S9(7)V99.
+       01  WS-CHECKPOINT-AREAS.
+           05  WS-TRAN-READ-COUNT     PIC 9(7) VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+           05  WS-RESTART-COUNT       PIC 9(7) VALUE 0.
+           05  WS-SKIP-COUNT          PIC 9(7) VALUE 0.
+           05  WS-DIVIDE-QUOTIENT     PIC 9(7).
+           05  WS-DIVIDE-REMAINDER    PIC 9(7).
+       01  WS-CONTROL-TOTAL-AREAS.
+           05  WS-AMOUNT-TOTAL          PIC S9(9)V99 VALUE 0.
+           05  WS-TRAILER-RECORD-COUNT  PIC 9(7) VALUE 0.
+           05  WS-TRAILER-AMOUNT-TOTAL  PIC S9(9)V99 VALUE 0.
+           05  WS-TRAILER-SEEN          PIC X(1) VALUE 'N'.
+               88  TRAILER-WAS-SEEN     VALUE 'Y'.
+           05  WS-CONTROL-TOTALS-BAD    PIC X(1) VALUE 'N'.
+               88  CONTROL-TOTALS-BAD   VALUE 'Y'.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
            PERFORM 2000-PROCESS UNTIL END-OF-FILE.
            PERFORM 3000-CLOSE.
            STOP RUN.
-       
+
        1000-INIT.
            OPEN I-O    CUSTMAST.
            OPEN INPUT  TRANFILE.
            OPEN OUTPUT PRNTFILE.
-           
+
            IF CM-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING CUSTOMER FILE: ' CM-STATUS
                MOVE 'Y' TO WS-EOF
            END-IF.
-           
+
            IF TR-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING TRANSACTION FILE: ' TR-STATUS
                MOVE 'Y' TO WS-EOF
            END-IF.
-           
+
            IF PR-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING PRINT FILE: ' PR-STATUS
                MOVE 'Y' TO WS-EOF
            END-IF.
-           
+
+           PERFORM 1100-READ-CONTROL-CARD.
+
+           IF CTL-RESTART-RUN
+               OPEN EXTEND AUDITFILE
+               OPEN EXTEND TRSUSP
+           ELSE
+               OPEN OUTPUT AUDITFILE
+               OPEN OUTPUT TRSUSP
+           END-IF.
+
+           IF AU-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AUDIT FILE: ' AU-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+           IF SU-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING SUSPENSE FILE: ' SU-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+           IF CTL-RESTART-RUN
+               PERFORM 1200-REPOSITION-FOR-RESTART
+           ELSE
+               OPEN OUTPUT CHKPTFILE
+               IF CK-STATUS NOT = '00'
+                   DISPLAY 'ERROR OPENING CHECKPOINT FILE: ' CK-STATUS
+                   MOVE 'Y' TO WS-EOF
+               END-IF
+           END-IF.
+
+           PERFORM 1900-WRITE-REPORT-HEADINGS.
+
            IF NOT END-OF-FILE
                READ TRANFILE
                    AT END MOVE 'Y' TO WS-EOF
                END-READ
            END-IF.
-       
+
+       1100-READ-CONTROL-CARD.
+           MOVE 'NORMAL ' TO CTL-RUN-MODE.
+           MOVE 1000 TO CTL-CHECKPOINT-INTERVAL.
+
+           OPEN INPUT CTLFILE.
+           IF CT-STATUS = '00'
+               READ CTLFILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE CTLFILE
+           END-IF.
+
+           IF CTL-CHECKPOINT-INTERVAL NOT NUMERIC
+                   OR CTL-CHECKPOINT-INTERVAL = ZERO
+               MOVE 1000 TO CTL-CHECKPOINT-INTERVAL
+           END-IF.
+
+           MOVE CTL-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL.
+
+       1200-REPOSITION-FOR-RESTART.
+           MOVE 'N' TO WS-CHKPT-EOF.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           MOVE ZERO TO WS-AMOUNT-TOTAL.
+
+           OPEN INPUT CHKPTFILE.
+           IF CK-STATUS = '00'
+               PERFORM 1210-READ-CHECKPOINT-RECORD
+                   UNTIL CHKPT-EOF
+               CLOSE CHKPTFILE
+               DISPLAY 'RESTARTING AFTER CUST-ID: ' CHK-LAST-CUST-ID
+                   ' RECORD COUNT: ' WS-RESTART-COUNT
+           ELSE
+               DISPLAY 'WARNING: NO CHECKPOINT FOUND - RESTARTING '
+                   'FROM BEGINNING OF FILE'
+           END-IF.
+
+           MOVE WS-RESTART-COUNT TO WS-TRAN-READ-COUNT.
+           PERFORM 1300-SKIP-APPLIED-TRANSACTIONS.
+
+           OPEN OUTPUT CHKPTFILE.
+           IF CK-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: ' CK-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       1210-READ-CHECKPOINT-RECORD.
+           READ CHKPTFILE
+               AT END
+                   MOVE 'Y' TO WS-CHKPT-EOF
+               NOT AT END
+                   MOVE CHK-RECORD-COUNT TO WS-RESTART-COUNT
+                   MOVE CHK-AMOUNT-TOTAL TO WS-AMOUNT-TOTAL
+                   MOVE CHK-POSTED-COUNT TO WS-RECORD-COUNT
+                   MOVE CHK-ERROR-COUNT  TO WS-ERROR-COUNT
+                   MOVE CHK-HOLD-COUNT   TO WS-HOLD-COUNT
+           END-READ.
+
+       1300-SKIP-APPLIED-TRANSACTIONS.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           PERFORM 1310-SKIP-ONE-TRANSACTION
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT
+                  OR END-OF-FILE.
+
+       1310-SKIP-ONE-TRANSACTION.
+           READ TRANFILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+
+       1900-WRITE-REPORT-HEADINGS.
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'EXCEPTION REPORT - REJECTED TRANSACTIONS'
+               DELIMITED BY SIZE
+               INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO PRINT-RECORD.
+           STRING 'CUST-ID' ' ' 'TC' '  ' 'AMOUNT' '          '
+                  'REASON'
+               DELIMITED BY SIZE
+               INTO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
        2000-PROCESS.
+           IF TR-TRAILER-TRAN
+               PERFORM 2700-CAPTURE-TRAILER
+               MOVE 'Y' TO WS-EOF
+           ELSE
+               PERFORM 2050-PROCESS-DETAIL-TRAN
+               READ TRANFILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-IF.
+
+       2050-PROCESS-DETAIL-TRAN.
+           ADD 1 TO WS-TRAN-READ-COUNT.
+           ADD TR-TRAN-AMOUNT TO WS-AMOUNT-TOTAL.
+
            EVALUATE TRUE
                WHEN TR-ADD-TRAN
                    PERFORM 2100-ADD-CUSTOMER
@@ -94,15 +263,44 @@
                    PERFORM 2200-UPDATE-CUSTOMER
                WHEN TR-DELETE-TRAN
                    PERFORM 2300-DELETE-CUSTOMER
+               WHEN TR-HOLD-TRAN
+                   PERFORM 2400-HOLD-TRANSACTION
                WHEN OTHER
                    DISPLAY 'INVALID TRANSACTION CODE: ' TR-TRAN-CODE
+                   MOVE 'INVALID TRANSACTION CODE' TO WS-REJECT-REASON
+                   PERFORM 2950-WRITE-EXCEPTION-LINE
                    ADD 1 TO WS-ERROR-COUNT
            END-EVALUATE.
-           
-           READ TRANFILE
-               AT END MOVE 'Y' TO WS-EOF
-           END-READ.
-       
+
+           DIVIDE WS-TRAN-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-DIVIDE-QUOTIENT
+               REMAINDER WS-DIVIDE-REMAINDER.
+           IF WS-DIVIDE-REMAINDER = ZERO
+               PERFORM 2800-WRITE-CHECKPOINT
+           END-IF.
+
+       2400-HOLD-TRANSACTION.
+           MOVE TR-TRAN-CODE   TO SU-TRAN-CODE.
+           MOVE TR-CUST-ID     TO SU-CUST-ID.
+           MOVE TR-TRAN-AMOUNT TO SU-TRAN-AMOUNT.
+           MOVE TR-TRAN-DATE   TO SU-TRAN-DATE.
+           WRITE SUSP-RECORD.
+           ADD 1 TO WS-HOLD-COUNT.
+
+       2700-CAPTURE-TRAILER.
+           MOVE 'Y' TO WS-TRAILER-SEEN.
+           MOVE TRL-RECORD-COUNT TO WS-TRAILER-RECORD-COUNT.
+           MOVE TRL-AMOUNT-TOTAL TO WS-TRAILER-AMOUNT-TOTAL.
+
+       2800-WRITE-CHECKPOINT.
+           MOVE TR-CUST-ID TO CHK-LAST-CUST-ID.
+           MOVE WS-TRAN-READ-COUNT TO CHK-RECORD-COUNT.
+           MOVE WS-AMOUNT-TOTAL TO CHK-AMOUNT-TOTAL.
+           MOVE WS-RECORD-COUNT TO CHK-POSTED-COUNT.
+           MOVE WS-ERROR-COUNT TO CHK-ERROR-COUNT.
+           MOVE WS-HOLD-COUNT TO CHK-HOLD-COUNT.
+           WRITE CHKPT-RECORD.
+
        2100-ADD-CUSTOMER.
            MOVE TR-CUST-ID TO CM-CUST-ID.
            READ CUSTMAST
@@ -110,64 +308,187 @@
                    PERFORM 2110-CREATE-NEW-CUSTOMER
                NOT INVALID KEY
                    DISPLAY 'ERROR: CUSTOMER ALREADY EXISTS: ' CM-CUST-ID
+                   MOVE 'CUSTOMER ALREADY EXISTS' TO WS-REJECT-REASON
+                   PERFORM 2950-WRITE-EXCEPTION-LINE
                    ADD 1 TO WS-ERROR-COUNT
            END-READ.
-       
+
        2110-CREATE-NEW-CUSTOMER.
            INITIALIZE CUST-RECORD.
            MOVE TR-CUST-ID TO CM-CUST-ID.
            MOVE TR-TRAN-AMOUNT TO CM-ACCOUNT-BALANCE.
            MOVE TR-TRAN-DATE TO CM-LAST-ACTIVITY.
-           
+
            WRITE CUST-RECORD
                INVALID KEY
                    DISPLAY 'ERROR CREATING CUSTOMER: ' CM-CUST-ID
+                   MOVE 'ERROR CREATING CUSTOMER' TO WS-REJECT-REASON
+                   PERFORM 2950-WRITE-EXCEPTION-LINE
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
                    ADD 1 TO WS-RECORD-COUNT
            END-WRITE.
-       
+
        2200-UPDATE-CUSTOMER.
            MOVE TR-CUST-ID TO CM-CUST-ID.
            READ CUSTMAST
                INVALID KEY
                    DISPLAY 'ERROR: CUSTOMER NOT FOUND: ' CM-CUST-ID
+                   MOVE 'CUSTOMER NOT FOUND' TO WS-REJECT-REASON
+                   PERFORM 2950-WRITE-EXCEPTION-LINE
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
-                   ADD TR-TRAN-AMOUNT TO CM-ACCOUNT-BALANCE
-                   MOVE TR-TRAN-DATE TO CM-LAST-ACTIVITY
-                   
-                   REWRITE CUST-RECORD
-                       INVALID KEY
-                           DISPLAY 'ERROR UPDATING CUSTOMER: ' CM-CUST-ID
-                           ADD 1 TO WS-ERROR-COUNT
-                       NOT INVALID KEY
-                           ADD 1 TO WS-RECORD-COUNT
-                   END-REWRITE
+                   PERFORM 2210-APPLY-UPDATE
            END-READ.
-       
+
+       2210-APPLY-UPDATE.
+           COMPUTE WS-NEW-BALANCE = CM-ACCOUNT-BALANCE + TR-TRAN-AMOUNT.
+
+           IF WS-NEW-BALANCE < CM-CREDIT-LIMIT
+               DISPLAY 'ERROR: CREDIT LIMIT EXCEEDED FOR CUSTOMER: '
+                   CM-CUST-ID
+               MOVE 'CREDIT LIMIT EXCEEDED' TO WS-REJECT-REASON
+               PERFORM 2950-WRITE-EXCEPTION-LINE
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               PERFORM 2220-POST-UPDATE
+           END-IF.
+
+       2220-POST-UPDATE.
+           MOVE CUST-RECORD TO AUD-BEFORE-IMAGE.
+           MOVE WS-NEW-BALANCE TO CM-ACCOUNT-BALANCE.
+           MOVE TR-TRAN-DATE TO CM-LAST-ACTIVITY.
+
+           REWRITE CUST-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR UPDATING CUSTOMER: ' CM-CUST-ID
+                   MOVE 'ERROR UPDATING CUSTOMER' TO WS-REJECT-REASON
+                   PERFORM 2950-WRITE-EXCEPTION-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE CUST-RECORD TO AUD-AFTER-IMAGE
+                   MOVE TR-TRAN-CODE TO AUD-TRAN-CODE
+                   MOVE TR-TRAN-DATE TO AUD-TRAN-DATE
+                   PERFORM 2900-WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-RECORD-COUNT
+           END-REWRITE.
+
        2300-DELETE-CUSTOMER.
            MOVE TR-CUST-ID TO CM-CUST-ID.
+           READ CUSTMAST
+               INVALID KEY
+                   DISPLAY 'ERROR: CUSTOMER NOT FOUND FOR DELETE: '
+                       CM-CUST-ID
+                   MOVE 'CUSTOMER NOT FOUND FOR DELETE' TO
+                       WS-REJECT-REASON
+                   PERFORM 2950-WRITE-EXCEPTION-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   PERFORM 2310-DELETE-AND-AUDIT
+           END-READ.
+
+       2310-DELETE-AND-AUDIT.
+           MOVE CUST-RECORD TO AUD-BEFORE-IMAGE.
+
            DELETE CUSTMAST
                INVALID KEY
-                   DISPLAY 'ERROR: CUSTOMER NOT FOUND FOR DELETE: ' 
+                   DISPLAY 'ERROR: CUSTOMER NOT FOUND FOR DELETE: '
                        CM-CUST-ID
+                   MOVE 'CUSTOMER NOT FOUND FOR DELETE' TO
+                       WS-REJECT-REASON
+                   PERFORM 2950-WRITE-EXCEPTION-LINE
                    ADD 1 TO WS-ERROR-COUNT
                NOT INVALID KEY
+                   INITIALIZE AUD-AFTER-IMAGE
+                   MOVE TR-TRAN-CODE TO AUD-TRAN-CODE
+                   MOVE TR-TRAN-DATE TO AUD-TRAN-DATE
+                   PERFORM 2900-WRITE-AUDIT-RECORD
                    ADD 1 TO WS-RECORD-COUNT
            END-DELETE.
-       
-       3000-CLOSE.
-           CLOSE CUSTMAST.
-           CLOSE TRANFILE.
-           
+
+       2900-WRITE-AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+
+       2950-WRITE-EXCEPTION-LINE.
+           MOVE TR-TRAN-AMOUNT TO WS-PRINT-AMOUNT.
            MOVE SPACES TO PRINT-RECORD.
-           STRING 'PROCESSING COMPLETE. RECORDS PROCESSED: ' 
-                  WS-RECORD-COUNT
-                  ' ERRORS: '
-                  WS-ERROR-COUNT
+           STRING TR-CUST-ID ' ' TR-TRAN-CODE '   ' WS-PRINT-AMOUNT
+                  '  ' WS-REJECT-REASON
                DELIMITED BY SIZE
                INTO PRINT-RECORD.
-           
            WRITE PRINT-RECORD.
+
+       3000-CLOSE.
+           PERFORM 3100-CHECK-CONTROL-TOTALS.
+
+           IF CONTROL-TOTALS-BAD
+               PERFORM 3150-ABEND-CONTROL-TOTALS
+           ELSE
+               CLOSE CUSTMAST
+               CLOSE TRANFILE
+               CLOSE AUDITFILE
+               CLOSE CHKPTFILE
+               CLOSE TRSUSP
+
+               MOVE SPACES TO PRINT-RECORD
+               STRING 'PROCESSING COMPLETE. RECORDS PROCESSED: '
+                      WS-RECORD-COUNT
+                      ' ERRORS: '
+                      WS-ERROR-COUNT
+                      ' HELD: '
+                      WS-HOLD-COUNT
+                   DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+
+               WRITE PRINT-RECORD
+               CLOSE PRNTFILE
+
+               PERFORM 3200-WRITE-RUN-STATISTICS
+           END-IF.
+
+       3100-CHECK-CONTROL-TOTALS.
+           MOVE 'N' TO WS-CONTROL-TOTALS-BAD.
+           IF NOT TRAILER-WAS-SEEN
+               MOVE 'Y' TO WS-CONTROL-TOTALS-BAD
+           ELSE
+               IF WS-TRAILER-RECORD-COUNT NOT = WS-TRAN-READ-COUNT
+                  OR WS-TRAILER-AMOUNT-TOTAL NOT = WS-AMOUNT-TOTAL
+                   MOVE 'Y' TO WS-CONTROL-TOTALS-BAD
+               END-IF
+           END-IF.
+
+       3150-ABEND-CONTROL-TOTALS.
+           DISPLAY 'ABEND - TRANFILE CONTROL TOTALS OUT OF BALANCE'.
+           IF NOT TRAILER-WAS-SEEN
+               DISPLAY '  NO TRAILER RECORD WAS FOUND ON TRANFILE'
+           END-IF.
+           DISPLAY '  RECORD COUNT - TRAILER: '
+               WS-TRAILER-RECORD-COUNT ' ACTUAL: ' WS-TRAN-READ-COUNT.
+           DISPLAY '  AMOUNT TOTAL  - TRAILER: '
+               WS-TRAILER-AMOUNT-TOTAL ' ACTUAL: ' WS-AMOUNT-TOTAL.
+
+           CLOSE CUSTMAST.
+           CLOSE TRANFILE.
+           CLOSE AUDITFILE.
+           CLOSE CHKPTFILE.
+           CLOSE TRSUSP.
            CLOSE PRNTFILE.
+
+           PERFORM 3200-WRITE-RUN-STATISTICS.
+
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       3200-WRITE-RUN-STATISTICS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN EXTEND STATSFILE.
+           IF ST-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING STATISTICS FILE: ' ST-STATUS
+           ELSE
+               MOVE WS-RUN-DATE     TO STAT-RUN-DATE
+               MOVE WS-RECORD-COUNT TO STAT-RECORDS-PROCESSED
+               MOVE WS-ERROR-COUNT  TO STAT-RECORDS-IN-ERROR
+               WRITE STATS-RECORD
+               CLOSE STATSFILE
+           END-IF.
