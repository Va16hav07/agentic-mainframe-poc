@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CUSTSEL.
+           SELECT CTLFILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CT-STATUS.
+           SELECT RPTFILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RP-STATUS.
+           SELECT SORTWK ASSIGN TO SORTWK1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST.
+           COPY CUSTREC.
+
+       FD  CTLFILE.
+           COPY DORMCTL.
+
+       FD  RPTFILE.
+       01  RPT-RECORD              PIC X(132).
+
+       SD  SORTWK.
+       01  SORT-RECORD.
+           05  SRT-STATE           PIC X(2).
+           05  SRT-CUST-ID         PIC X(6).
+           05  SRT-FIRST-NAME      PIC X(20).
+           05  SRT-LAST-NAME       PIC X(30).
+           05  SRT-LAST-ACTIVITY   PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  CM-STATUS           PIC X(2).
+           05  CT-STATUS           PIC X(2).
+           05  RP-STATUS           PIC X(2).
+           05  WS-EOF              PIC X(1) VALUE 'N'.
+               88  END-OF-FILE     VALUE 'Y'.
+           05  WS-SORT-EOF         PIC X(1) VALUE 'N'.
+               88  SORT-EOF        VALUE 'Y'.
+           05  WS-DORMANT-COUNT    PIC 9(5) VALUE 0.
+       01  WS-PREV-STATE           PIC X(2) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+
+           IF NOT END-OF-FILE
+               SORT SORTWK
+                   ON ASCENDING KEY SRT-STATE SRT-CUST-ID
+                   INPUT PROCEDURE 2000-SELECT-DORMANT-CUSTOMERS
+                   OUTPUT PROCEDURE 3000-PRODUCE-REPORT
+           END-IF.
+
+           PERFORM 4000-CLOSE.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT CUSTMAST.
+           OPEN INPUT CTLFILE.
+           OPEN OUTPUT RPTFILE.
+
+           IF CM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CUSTOMER FILE: ' CM-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+           IF CT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CONTROL FILE: ' CT-STATUS
+           END-IF.
+
+           IF RP-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REPORT FILE: ' RP-STATUS
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+           PERFORM 1100-READ-CUTOFF-DATE.
+
+       1100-READ-CUTOFF-DATE.
+           MOVE LOW-VALUES TO DCTL-CUTOFF-DATE.
+           IF CT-STATUS = '00'
+               READ CTLFILE
+                   AT END CONTINUE
+               END-READ
+           END-IF.
+
+       2000-SELECT-DORMANT-CUSTOMERS.
+           READ CUSTMAST NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+           PERFORM 2010-EVALUATE-AND-RELEASE UNTIL END-OF-FILE.
+
+       2010-EVALUATE-AND-RELEASE.
+           IF CM-LAST-ACTIVITY < DCTL-CUTOFF-DATE
+               MOVE CM-STATE         TO SRT-STATE
+               MOVE CM-CUST-ID       TO SRT-CUST-ID
+               MOVE CM-FIRST-NAME    TO SRT-FIRST-NAME
+               MOVE CM-LAST-NAME     TO SRT-LAST-NAME
+               MOVE CM-LAST-ACTIVITY TO SRT-LAST-ACTIVITY
+               RELEASE SORT-RECORD
+           END-IF.
+
+           READ CUSTMAST NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+
+       3000-PRODUCE-REPORT.
+           MOVE SPACES TO WS-PREV-STATE.
+
+           RETURN SORTWK
+               AT END MOVE 'Y' TO WS-SORT-EOF
+           END-RETURN.
+
+           PERFORM 3010-WRITE-ONE-LINE UNTIL SORT-EOF.
+
+       3010-WRITE-ONE-LINE.
+           IF SRT-STATE NOT = WS-PREV-STATE
+               PERFORM 3020-WRITE-STATE-HEADING
+               MOVE SRT-STATE TO WS-PREV-STATE
+           END-IF.
+
+           PERFORM 3030-WRITE-DETAIL-LINE.
+
+           RETURN SORTWK
+               AT END MOVE 'Y' TO WS-SORT-EOF
+           END-RETURN.
+
+       3020-WRITE-STATE-HEADING.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+
+           MOVE SPACES TO RPT-RECORD.
+           STRING 'STATE: ' SRT-STATE ' - DORMANT ACCOUNTS'
+               DELIMITED BY SIZE
+               INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+
+       3030-WRITE-DETAIL-LINE.
+           MOVE SPACES TO RPT-RECORD.
+           STRING SRT-CUST-ID  ' '
+                  SRT-LAST-NAME ' '
+                  SRT-FIRST-NAME ' '
+                  SRT-LAST-ACTIVITY
+               DELIMITED BY SIZE
+               INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+           ADD 1 TO WS-DORMANT-COUNT.
+
+       4000-CLOSE.
+           CLOSE CUSTMAST.
+           CLOSE CTLFILE.
+
+           MOVE SPACES TO RPT-RECORD.
+           STRING 'TOTAL DORMANT ACCOUNTS: ' WS-DORMANT-COUNT
+               DELIMITED BY SIZE
+               INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+
+           CLOSE RPTFILE.
